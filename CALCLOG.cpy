@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CALCLOG.CPY                                                 *
+      *  Layout do registro de auditoria gravado em CALC-LOG-FILE    *
+      *  por Calculadora e lido pelo programa de relatorio Calcrpt.  *
+      *****************************************************************
+       01  CALC-LOG-RECORD.
+           05  CLR-DATA-HORA.
+               10  CLR-DATA            PIC 9(08).
+               10  CLR-HORA            PIC 9(08).
+           05  CLR-NUM1                PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  CLR-OPERACAO            PIC X(01).
+           05  CLR-NUM2                PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  CLR-RESULT              PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  CLR-VALIDO              PIC X(01).
+               88  CLR-VALIDO-SIM      VALUE 'Y'.
+               88  CLR-VALIDO-NAO      VALUE 'N'.
