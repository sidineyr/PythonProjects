@@ -0,0 +1,327 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    Calcrpt.
+000120 AUTHOR.        EQUIPE DE SISTEMAS FINANCEIROS.
+000130 INSTALLATION.  CENTRO DE PROCESSAMENTO DE DADOS.
+000140 DATE-WRITTEN.  09/08/2026.
+000150 DATE-COMPILED.
+000160*
+000170*----------------------------------------------------------------*
+000180*  HISTORICO DE ALTERACOES                                       *
+000190*----------------------------------------------------------------*
+000200*  09/08/2026  RMS  PROGRAMA ORIGINAL - RELATORIO DE FECHAMENTO   *
+000210*                   MENSAL A PARTIR DE CALC-LOG-FILE, GRAVADO     *
+000220*                   PELO PROGRAMA Calculadora.                   *
+000230*----------------------------------------------------------------*
+000240*
+000250*----------------------------------------------------------------*
+000260*  FUNCAO DO PROGRAMA                                             *
+000270*----------------------------------------------------------------*
+000280*  LE A TRILHA DE AUDITORIA CALC-LOG-FILE (UM REGISTRO POR        *
+000290*  CALCULO EXECUTADO PELA Calculadora, EM QUALQUER MODO) E        *
+000300*  IMPRIME UM RELATORIO DE FECHAMENTO COM CABECALHO DATADO,       *
+000310*  QUEBRA DE PAGINA E TOTAIS DE CONTROLE POR TIPO DE OPERACAO,    *
+000320*  PARA CONFERENCIA NO FECHAMENTO DO MES.                        *
+000330*----------------------------------------------------------------*
+000340*
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CALC-LOG-FILE    ASSIGN TO CALCLOG
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-LOG-STATUS.
+000410*
+000420     SELECT CALC-RPT-FILE    ASSIGN TO CALCRPT
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-RPT-STATUS.
+000450*
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480*
+000490*----------------------------------------------------------------*
+000500*  CALC-LOG-FILE - TRILHA DE AUDITORIA GRAVADA POR Calculadora   *
+000510*----------------------------------------------------------------*
+000520 FD  CALC-LOG-FILE.
+000530     COPY CALCLOG.
+000540*
+000550*----------------------------------------------------------------*
+000560*  CALC-RPT-FILE - RELATORIO DE FECHAMENTO IMPRESSO              *
+000570*----------------------------------------------------------------*
+000580 FD  CALC-RPT-FILE.
+000590 01  CALC-RPT-RECORD             PIC X(132).
+000600*
+000610 WORKING-STORAGE SECTION.
+000620*
+000630 77  WS-LOG-STATUS               PIC X(02) VALUE '00'.
+000640 77  WS-RPT-STATUS               PIC X(02) VALUE '00'.
+000650*
+000660 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000670     88  WS-EOF-SIM              VALUE 'Y'.
+000680     88  WS-EOF-NAO              VALUE 'N'.
+000681*
+000682 77  WS-ABORTAR-SWITCH           PIC X(01) VALUE 'N'.
+000683     88  WS-ABORTAR-SIM          VALUE 'Y'.
+000684     88  WS-ABORTAR-NAO          VALUE 'N'.
+000690*
+000700 77  WS-PAGINA                   PIC 9(05) COMP VALUE ZERO.
+000710 77  WS-LINHA-CONTADOR           PIC 9(03) COMP VALUE ZERO.
+000720 77  WS-LINHAS-POR-PAGINA        PIC 9(03) COMP VALUE 50.
+000730 77  WS-TOTAL-REGISTROS          PIC 9(08) COMP VALUE ZERO.
+000740 77  WS-DATA-EXECUCAO            PIC 9(08) VALUE ZERO.
+000750*
+000760*----------------------------------------------------------------*
+000770*  CONTADORES E SOMAS DE CONTROLE, UM PAR POR OPERADOR           *
+000780*----------------------------------------------------------------*
+000790 01  WS-TOTAIS-CONTROLE.
+000800     05  WS-TOT-SOMA.
+000810         10  WS-CONT-SOMA        PIC 9(07) COMP VALUE ZERO.
+000820         10  WS-VAL-SOMA         PIC S9(9)V99 VALUE ZERO.
+000830     05  WS-TOT-SUBTRACAO.
+000840         10  WS-CONT-SUBTRACAO   PIC 9(07) COMP VALUE ZERO.
+000850         10  WS-VAL-SUBTRACAO    PIC S9(9)V99 VALUE ZERO.
+000860     05  WS-TOT-MULTIPLICACAO.
+000870         10  WS-CONT-MULTIPLICACAO PIC 9(07) COMP VALUE ZERO.
+000880         10  WS-VAL-MULTIPLICACAO  PIC S9(9)V99 VALUE ZERO.
+000890     05  WS-TOT-DIVISAO.
+000900         10  WS-CONT-DIVISAO     PIC 9(07) COMP VALUE ZERO.
+000910         10  WS-VAL-DIVISAO      PIC S9(9)V99 VALUE ZERO.
+000920     05  WS-TOT-RESTO.
+000930         10  WS-CONT-RESTO       PIC 9(07) COMP VALUE ZERO.
+000940         10  WS-VAL-RESTO        PIC S9(9)V99 VALUE ZERO.
+000950     05  WS-TOT-PERCENTUAL.
+000960         10  WS-CONT-PERCENTUAL  PIC 9(07) COMP VALUE ZERO.
+000970         10  WS-VAL-PERCENTUAL   PIC S9(9)V99 VALUE ZERO.
+000980     05  WS-TOT-INVALIDAS.
+000990         10  WS-CONT-INVALIDAS   PIC 9(07) COMP VALUE ZERO.
+001000*
+001010*----------------------------------------------------------------*
+001020*  LINHAS DO RELATORIO                                           *
+001030*----------------------------------------------------------------*
+001040 01  WS-LINHA-CABECALHO1.
+001050     05  FILLER                  PIC X(32)
+001060         VALUE 'CALCULADORA - FECHAMENTO MENSAL'.
+001070     05  FILLER                  PIC X(13) VALUE SPACES.
+001080     05  FILLER                  PIC X(07) VALUE 'DATA: '.
+001090     05  CAB1-DATA                PIC 9(08).
+001100     05  FILLER                  PIC X(08) VALUE SPACES.
+001110     05  FILLER                  PIC X(08) VALUE 'PAGINA: '.
+001120     05  CAB1-PAGINA              PIC ZZZZ9.
+001130     05  FILLER                  PIC X(47) VALUE SPACES.
+001140*
+001150 01  WS-LINHA-CABECALHO2.
+001160     05  FILLER                  PIC X(12) VALUE 'DATA/HORA'.
+001170     05  FILLER                  PIC X(05) VALUE SPACES.
+001180     05  FILLER                  PIC X(11) VALUE 'NUM1'.
+001190     05  FILLER                  PIC X(03) VALUE SPACES.
+001200     05  FILLER                  PIC X(02) VALUE 'OP'.
+001210     05  FILLER                  PIC X(07) VALUE SPACES.
+001220     05  FILLER                  PIC X(11) VALUE 'NUM2'.
+001230     05  FILLER                  PIC X(03) VALUE SPACES.
+001240     05  FILLER                  PIC X(11) VALUE 'RESULTADO'.
+001250     05  FILLER                  PIC X(03) VALUE SPACES.
+001260     05  FILLER                  PIC X(06) VALUE 'VALIDO'.
+001270     05  FILLER                  PIC X(68) VALUE SPACES.
+001280*
+001290 01  WS-LINHA-DETALHE.
+001300     05  DET-DATA                PIC 9(08).
+001310     05  FILLER                  PIC X(01) VALUE '-'.
+001320     05  DET-HORA                PIC 9(08).
+001330     05  FILLER                  PIC X(02) VALUE SPACES.
+001340     05  DET-NUM1                PIC ------9.99.
+001350     05  FILLER                  PIC X(02) VALUE SPACES.
+001360     05  DET-OP                  PIC X(01).
+001370     05  FILLER                  PIC X(07) VALUE SPACES.
+001380     05  DET-NUM2                PIC ------9.99.
+001390     05  FILLER                  PIC X(02) VALUE SPACES.
+001400     05  DET-RESULT              PIC ------9.99.
+001410     05  FILLER                  PIC X(02) VALUE SPACES.
+001420     05  DET-VALIDO              PIC X(01).
+001430     05  FILLER                  PIC X(51) VALUE SPACES.
+001440*
+001450 01  WS-LINHA-TOTAL.
+001460     05  FILLER                  PIC X(22) VALUE SPACES.
+001470     05  TOT-ROTULO               PIC X(29).
+001480     05  TOT-QTDE                 PIC ZZZ,ZZ9.
+001490     05  FILLER                   PIC X(04) VALUE SPACES.
+001500     05  FILLER                   PIC X(11) VALUE 'SOMA.: '.
+001510     05  TOT-VALOR                 PIC --------9.99.
+001520     05  FILLER                   PIC X(47) VALUE SPACES.
+001530*
+001540 PROCEDURE DIVISION.
+001550*
+001560*================================================================*
+001570*  0000-MAINLINE                                                  *
+001580*================================================================*
+001590 0000-MAINLINE.
+001600     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001601     IF WS-ABORTAR-SIM
+001602         GO TO 0000-MAINLINE-EXIT
+001603     END-IF.
+001610     PERFORM 2000-LER-LOG THRU 2000-LER-LOG-EXIT.
+001620     PERFORM 2100-PROCESSAR-REGISTRO
+001630         THRU 2100-PROCESSAR-REGISTRO-EXIT
+001640         UNTIL WS-EOF-SIM.
+001650     PERFORM 3000-IMPRIMIR-TOTAIS THRU 3000-IMPRIMIR-TOTAIS-EXIT.
+001660     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+001665 0000-MAINLINE-EXIT.
+001670     STOP RUN.
+001680*
+001690 1000-INICIALIZAR.
+001700     OPEN INPUT  CALC-LOG-FILE.
+001701     IF WS-LOG-STATUS NOT = '00'
+001702         DISPLAY 'Erro ao abrir CALC-LOG-FILE - status '
+001703             WS-LOG-STATUS '. Relatorio cancelado.'
+001704         SET WS-ABORTAR-SIM TO TRUE
+001705         GO TO 1000-INICIALIZAR-EXIT
+001706     END-IF.
+001710     OPEN OUTPUT CALC-RPT-FILE.
+001711     IF WS-RPT-STATUS NOT = '00'
+001712         DISPLAY 'Erro ao abrir CALC-RPT-FILE - status '
+001713             WS-RPT-STATUS '. Relatorio cancelado.'
+001714         CLOSE CALC-LOG-FILE
+001715         SET WS-ABORTAR-SIM TO TRUE
+001716         GO TO 1000-INICIALIZAR-EXIT
+001717     END-IF.
+001720     ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+001730     PERFORM 1100-IMPRIMIR-CABECALHO
+001740         THRU 1100-IMPRIMIR-CABECALHO-EXIT.
+001750 1000-INICIALIZAR-EXIT.
+001760     EXIT.
+001770*
+001780*----------------------------------------------------------------*
+001790*  1100-IMPRIMIR-CABECALHO - CABECALHO DATADO, COM QUEBRA DE     *
+001800*  PAGINA (CHAMADO NA ABERTURA E SEMPRE QUE A PAGINA ENCHE).     *
+001810*----------------------------------------------------------------*
+001820 1100-IMPRIMIR-CABECALHO.
+001830     ADD 1 TO WS-PAGINA.
+001840     MOVE SPACES          TO CALC-RPT-RECORD.
+001850     WRITE CALC-RPT-RECORD.
+001860     MOVE WS-DATA-EXECUCAO TO CAB1-DATA.
+001870     MOVE WS-PAGINA        TO CAB1-PAGINA.
+001880     WRITE CALC-RPT-RECORD FROM WS-LINHA-CABECALHO1.
+001890     WRITE CALC-RPT-RECORD FROM WS-LINHA-CABECALHO2.
+001900     MOVE ZERO TO WS-LINHA-CONTADOR.
+001910 1100-IMPRIMIR-CABECALHO-EXIT.
+001920     EXIT.
+001930*
+001940 2000-LER-LOG.
+001950     READ CALC-LOG-FILE
+001960         AT END
+001970             SET WS-EOF-SIM TO TRUE
+001980         NOT AT END
+001990             ADD 1 TO WS-TOTAL-REGISTROS
+002000     END-READ.
+002010 2000-LER-LOG-EXIT.
+002020     EXIT.
+002030*
+002040 2100-PROCESSAR-REGISTRO.
+002050     IF WS-LINHA-CONTADOR NOT < WS-LINHAS-POR-PAGINA
+002060         PERFORM 1100-IMPRIMIR-CABECALHO
+002070             THRU 1100-IMPRIMIR-CABECALHO-EXIT
+002080     END-IF.
+002090     PERFORM 2200-IMPRIMIR-DETALHE
+002100         THRU 2200-IMPRIMIR-DETALHE-EXIT.
+002110     PERFORM 2300-ACUMULAR-TOTAIS
+002120         THRU 2300-ACUMULAR-TOTAIS-EXIT.
+002130     PERFORM 2000-LER-LOG THRU 2000-LER-LOG-EXIT.
+002140 2100-PROCESSAR-REGISTRO-EXIT.
+002150     EXIT.
+002160*
+002170 2200-IMPRIMIR-DETALHE.
+002180     MOVE CLR-DATA    TO DET-DATA.
+002190     MOVE CLR-HORA    TO DET-HORA.
+002200     MOVE CLR-NUM1    TO DET-NUM1.
+002210     MOVE CLR-OPERACAO TO DET-OP.
+002220     MOVE CLR-NUM2    TO DET-NUM2.
+002230     MOVE CLR-RESULT  TO DET-RESULT.
+002240     MOVE CLR-VALIDO  TO DET-VALIDO.
+002250     WRITE CALC-RPT-RECORD FROM WS-LINHA-DETALHE.
+002260     ADD 1 TO WS-LINHA-CONTADOR.
+002270 2200-IMPRIMIR-DETALHE-EXIT.
+002280     EXIT.
+002290*
+002300*----------------------------------------------------------------*
+002310*  2300-ACUMULAR-TOTAIS - ACUMULA QUANTIDADE E SOMA DE Result    *
+002320*  POR TIPO DE OPERACAO, PARA OS TOTAIS DE CONTROLE DO           *
+002330*  FECHAMENTO.                                                   *
+002340*----------------------------------------------------------------*
+002350 2300-ACUMULAR-TOTAIS.
+002355     IF CLR-VALIDO-NAO
+002356         ADD 1 TO WS-CONT-INVALIDAS
+002357         GO TO 2300-ACUMULAR-TOTAIS-EXIT
+002358     END-IF.
+002360     EVALUATE CLR-OPERACAO
+002370         WHEN '+'
+002380             ADD 1          TO WS-CONT-SOMA
+002390             ADD CLR-RESULT TO WS-VAL-SOMA
+002400         WHEN '-'
+002410             ADD 1          TO WS-CONT-SUBTRACAO
+002420             ADD CLR-RESULT TO WS-VAL-SUBTRACAO
+002430         WHEN '*'
+002440             ADD 1          TO WS-CONT-MULTIPLICACAO
+002450             ADD CLR-RESULT TO WS-VAL-MULTIPLICACAO
+002460         WHEN '/'
+002470             ADD 1          TO WS-CONT-DIVISAO
+002480             ADD CLR-RESULT TO WS-VAL-DIVISAO
+002490         WHEN 'R'
+002500             ADD 1          TO WS-CONT-RESTO
+002510             ADD CLR-RESULT TO WS-VAL-RESTO
+002520         WHEN 'P'
+002530             ADD 1          TO WS-CONT-PERCENTUAL
+002540             ADD CLR-RESULT TO WS-VAL-PERCENTUAL
+002550     END-EVALUATE.
+002610 2300-ACUMULAR-TOTAIS-EXIT.
+002620     EXIT.
+002630*
+002640*================================================================*
+002650*  3000-IMPRIMIR-TOTAIS - TOTAIS DE CONTROLE POR OPERADOR        *
+002660*================================================================*
+002670 3000-IMPRIMIR-TOTAIS.
+002680     MOVE SPACES TO CALC-RPT-RECORD.
+002690     WRITE CALC-RPT-RECORD.
+002700     MOVE SPACES TO CALC-RPT-RECORD.
+002710     MOVE 'TOTAIS DE CONTROLE POR OPERACAO' TO CALC-RPT-RECORD.
+002720     WRITE CALC-RPT-RECORD.
+002730     MOVE SPACES TO CALC-RPT-RECORD.
+002740     WRITE CALC-RPT-RECORD.
+002750     MOVE 'SOMA (+) ..................:' TO TOT-ROTULO.
+002760     MOVE WS-CONT-SOMA             TO TOT-QTDE.
+002770     MOVE WS-VAL-SOMA              TO TOT-VALOR.
+002780     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+002790     MOVE 'SUBTRACAO (-) .............:' TO TOT-ROTULO.
+002800     MOVE WS-CONT-SUBTRACAO        TO TOT-QTDE.
+002810     MOVE WS-VAL-SUBTRACAO         TO TOT-VALOR.
+002820     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+002830     MOVE 'MULTIPLICACAO (*) .........:' TO TOT-ROTULO.
+002840     MOVE WS-CONT-MULTIPLICACAO    TO TOT-QTDE.
+002850     MOVE WS-VAL-MULTIPLICACAO     TO TOT-VALOR.
+002860     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+002870     MOVE 'DIVISAO (/) ................:' TO TOT-ROTULO.
+002880     MOVE WS-CONT-DIVISAO          TO TOT-QTDE.
+002890     MOVE WS-VAL-DIVISAO           TO TOT-VALOR.
+002900     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+002910     MOVE 'RESTO (R) ..................:' TO TOT-ROTULO.
+002920     MOVE WS-CONT-RESTO            TO TOT-QTDE.
+002930     MOVE WS-VAL-RESTO             TO TOT-VALOR.
+002940     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+002950     MOVE 'PERCENTUAL (P) .............:' TO TOT-ROTULO.
+002960     MOVE WS-CONT-PERCENTUAL       TO TOT-QTDE.
+002970     MOVE WS-VAL-PERCENTUAL        TO TOT-VALOR.
+002980     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+002990     MOVE 'REJEITADAS/INVALIDAS ......:' TO TOT-ROTULO.
+003000     MOVE WS-CONT-INVALIDAS        TO TOT-QTDE.
+003010     MOVE ZERO                     TO TOT-VALOR.
+003020     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+003030     MOVE SPACES TO CALC-RPT-RECORD.
+003040     WRITE CALC-RPT-RECORD.
+003050     MOVE 'TOTAL DE REGISTROS LIDOS...:' TO TOT-ROTULO.
+003060     MOVE WS-TOTAL-REGISTROS       TO TOT-QTDE.
+003070     MOVE ZERO                     TO TOT-VALOR.
+003080     WRITE CALC-RPT-RECORD FROM WS-LINHA-TOTAL.
+003090 3000-IMPRIMIR-TOTAIS-EXIT.
+003100     EXIT.
+003110*
+003120 9000-FINALIZAR.
+003130     CLOSE CALC-LOG-FILE.
+003140     CLOSE CALC-RPT-FILE.
+003150 9000-FINALIZAR-EXIT.
+003160     EXIT.
