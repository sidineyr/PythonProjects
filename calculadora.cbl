@@ -1,49 +1,619 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Calculadora.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(5) VALUE 0.
-       01 Num2 PIC 9(5) VALUE 0.
-       01 Result PIC 9(10) VALUE 0.
-       01 Operacao PIC X VALUE ' '.
-       01 Mensagem PIC X(100) VALUE SPACES.
-
-       SCREEN SECTION.
-       01 Tela.
-          02 Linha-1.
-             03 Col-1   PIC X(100) VALUE SPACES.
-          02 Linha-2.
-             03 Col-1   PIC X(100) VALUE SPACES.
-          02 Linha-3.
-             03 Col-1   PIC X(100) VALUE SPACES.
-          02 Linha-4.
-             03 Col-1   PIC X(100) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-           MOVE SPACES TO Tela.
-
-           DISPLAY 'Digite o primeiro número: ' WITH NO ADVANCING.
-           ACCEPT Num1.
-
-           DISPLAY 'Digite a operação (+, -, *, /): ' WITH NO ADVANCING.
-           ACCEPT Operacao.
-
-           DISPLAY 'Digite o segundo número: ' WITH NO ADVANCING.
-           ACCEPT Num2.
-
-           PERFORM CALCULAR-RESULTADO.
-
-           DISPLAY 'Resultado: ' Result.
-
-           STOP RUN.
-
-       CALCULAR-RESULTADO.
-           EVALUATE Operacao
-               WHEN '+' ADD Num1 TO Num2 GIVING Result
-               WHEN '-' SUBTRACT Num2 FROM Num1 GIVING Result
-               WHEN '*' MULTIPLY Num1 BY Num2 GIVING Result
-               WHEN '/' DIVIDE Num1 BY Num2 GIVING Result
-               WHEN OTHER DISPLAY 'Operação inválida!'
-           END-EVALUATE.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    Calculadora.
+000120 AUTHOR.        EQUIPE DE SISTEMAS FINANCEIROS.
+000130 INSTALLATION.  CENTRO DE PROCESSAMENTO DE DADOS.
+000140 DATE-WRITTEN.  15/01/2021.
+000150 DATE-COMPILED.
+000160*
+000170*----------------------------------------------------------------*
+000180*  HISTORICO DE ALTERACOES                                       *
+000190*----------------------------------------------------------------*
+000200*  15/01/2021  JPS  PROGRAMA ORIGINAL - CALCULO SIMPLES DE UMA    *
+000210*                   OPERACAO POR EXECUCAO (ACCEPT/DISPLAY).       *
+000220*  09/08/2026  RMS  INCLUIDO MODO DE LOTE (CALC-TRANS-FILE) E     *
+000230*                   RELATORIO/ARQUIVO DE SAIDA DOS RESULTADOS.    *
+000240*  09/08/2026  RMS  INCLUIDA VALIDACAO DE DIVISAO POR ZERO E DE   *
+000250*                   CODIGO DE OPERACAO INVALIDO ANTES DO CALCULO. *
+000260*  09/08/2026  RMS  Num1/Num2/Result PASSAM A SER S9(7)V99 PARA   *
+000270*                   SUPORTAR VALORES NEGATIVOS E CENTAVOS.        *
+000280*  09/08/2026  RMS  INCLUIDO REGISTRO DE AUDITORIA EM CALC-LOG    *
+000290*                   PARA CADA CALCULO EXECUTADO.                  *
+000300*  09/08/2026  RMS  INCLUIDO MODO ENCADEADO (MENU), NO QUAL O     *
+000310*                   RESULTADO PASSA A SER O Num1 DA PROXIMA       *
+000320*                   OPERACAO, SEM REDIGITACAO.                    *
+000330*  09/08/2026  RMS  TELA CONSTRUIDA PARA CONFIRMACAO DOS DADOS    *
+000340*                   ANTES DO CALCULO NO MODO ENCADEADO.           *
+000350*  09/08/2026  RMS  MODO DE LOTE PASSA A GRAVAR CHECKPOINT A CADA *
+000360*                   N REGISTROS PARA REINICIO APOS ABEND.         *
+000370*  09/08/2026  RMS  INCLUIDOS OPERADORES DE RESTO (R) E DE        *
+000380*                   PERCENTUAL (P) NO EVALUATE DE CALCULO.        *
+000390*  09/08/2026  RMS  INCLUIDO PONTO DE ENTRADA ADICIONAL PARA USO  *
+000400*                   COMO SUB-ROTINA POR OUTROS PROGRAMAS.         *
+000410*----------------------------------------------------------------*
+000420*
+000430*----------------------------------------------------------------*
+000440*  FUNCAO DO PROGRAMA                                             *
+000450*----------------------------------------------------------------*
+000460*  CALCULADORA DE QUATRO OPERACOES (MAIS RESTO E PERCENTUAL),     *
+000470*  COM TRES FORMAS DE EXECUCAO:                                   *
+000480*    MODO 1 - INTERATIVO ENCADEADO, COM TELA DE CONFIRMACAO E     *
+000490*             RESULTADO ENCADEADO COMO PROXIMO Num1.              *
+000500*    MODO 2 - LOTE, LENDO CALC-TRANS-FILE E GRAVANDO OS           *
+000510*             RESULTADOS EM CALC-OUT-FILE, COM CHECKPOINT/        *
+000520*             REINICIO E REGISTRO DE AUDITORIA EM CALC-LOG-FILE.  *
+000530*  O CALCULO EM SI TAMBEM PODE SER ACIONADO POR OUTRO PROGRAMA    *
+000540*  ATRAVES DO PONTO DE ENTRADA CALCULADORA-CALC (VIDE NOTA NA     *
+000550*  DIVISAO DE PROCEDIMENTO, PARAGRAFO 9500).                      *
+000560*----------------------------------------------------------------*
+000570*
+000580 ENVIRONMENT DIVISION.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT CALC-TRANS-FILE  ASSIGN TO CALCTRAN
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-TRANS-STATUS.
+000640*
+000650     SELECT CALC-OUT-FILE    ASSIGN TO CALCOUT
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-OUT-STATUS.
+000680*
+000690     SELECT CALC-LOG-FILE    ASSIGN TO CALCLOG
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-LOG-STATUS.
+000720*
+000730     SELECT CALC-CKPT-FILE   ASSIGN TO CALCCKPT
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-CKPT-STATUS.
+000760*
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790*
+000800*----------------------------------------------------------------*
+000810*  CALC-TRANS-FILE - TRANSACOES DE ENTRADA DO MODO DE LOTE       *
+000820*----------------------------------------------------------------*
+000830 FD  CALC-TRANS-FILE.
+000840 01  CALC-TRANS-RECORD.
+000850     05  CTR-NUM1                PIC S9(7)V99
+000851                                 SIGN IS TRAILING SEPARATE.
+000860     05  CTR-OPERACAO            PIC X(01).
+000870     05  CTR-NUM2                PIC S9(7)V99
+000871                                 SIGN IS TRAILING SEPARATE.
+000880*
+000890*----------------------------------------------------------------*
+000900*  CALC-OUT-FILE - RESULTADOS DO MODO DE LOTE                    *
+000910*----------------------------------------------------------------*
+000920 FD  CALC-OUT-FILE.
+000930 01  CALC-OUT-RECORD.
+000940     05  COR-NUM1                PIC S9(7)V99
+000941                                 SIGN IS TRAILING SEPARATE.
+000950     05  COR-OPERACAO            PIC X(01).
+000960     05  COR-NUM2                PIC S9(7)V99
+000961                                 SIGN IS TRAILING SEPARATE.
+000970     05  COR-RESULT              PIC S9(7)V99
+000971                                 SIGN IS TRAILING SEPARATE.
+000980     05  COR-STATUS              PIC X(20).
+000990*
+001000*----------------------------------------------------------------*
+001010*  CALC-LOG-FILE - TRILHA DE AUDITORIA (TODOS OS MODOS)          *
+001020*----------------------------------------------------------------*
+001030 FD  CALC-LOG-FILE.
+001040     COPY CALCLOG.
+001050*
+001060*----------------------------------------------------------------*
+001070*  CALC-CKPT-FILE - CHECKPOINT DE REINICIO DO MODO DE LOTE       *
+001080*----------------------------------------------------------------*
+001090 FD  CALC-CKPT-FILE.
+001100 01  CALC-CKPT-RECORD.
+001110     05  CCR-ULTIMO-REG          PIC 9(08).
+001120*
+001130 WORKING-STORAGE SECTION.
+001140*
+001150*----------------------------------------------------------------*
+001160*  CAMPOS DE TRABALHO DA OPERACAO (ENTRADA/SAIDA DO CALCULO)     *
+001170*----------------------------------------------------------------*
+001180 01  Num1                        PIC S9(7)V99 VALUE 0.
+001190 01  Num2                        PIC S9(7)V99 VALUE 0.
+001200 01  Result                      PIC S9(7)V99 VALUE 0.
+001210 01  Operacao                    PIC X VALUE ' '.
+001220 01  Mensagem                    PIC X(100) VALUE SPACES.
+001230*
+001240*----------------------------------------------------------------*
+001250*  INDICADORES E CONTADORES                                      *
+001260*----------------------------------------------------------------*
+001270 77  WS-TRANS-STATUS             PIC X(02) VALUE '00'.
+001280 77  WS-OUT-STATUS               PIC X(02) VALUE '00'.
+001290 77  WS-LOG-STATUS               PIC X(02) VALUE '00'.
+001300 77  WS-CKPT-STATUS              PIC X(02) VALUE '00'.
+001310*
+001320 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+001330     88  WS-EOF-SIM              VALUE 'Y'.
+001340     88  WS-EOF-NAO              VALUE 'N'.
+001341*
+001342 77  WS-LOTE-ABORTAR-SWITCH      PIC X(01) VALUE 'N'.
+001343     88  WS-LOTE-ABORTAR-SIM     VALUE 'Y'.
+001344     88  WS-LOTE-ABORTAR-NAO     VALUE 'N'.
+001345*
+001346 77  WS-LOG-ABORTAR-SWITCH       PIC X(01) VALUE 'N'.
+001347     88  WS-LOG-ABORTAR-SIM      VALUE 'Y'.
+001348     88  WS-LOG-ABORTAR-NAO      VALUE 'N'.
+001350*
+001360 77  WS-CONTINUA-SWITCH          PIC X(01) VALUE 'S'.
+001370     88  WS-CONTINUA-SIM         VALUE 'S'.
+001380     88  WS-CONTINUA-NAO         VALUE 'N'.
+001390*
+001400 77  WS-RESULT-VALIDO            PIC X(01) VALUE 'Y'.
+001410     88  WS-RESULT-OK            VALUE 'Y'.
+001420     88  WS-RESULT-ERRO          VALUE 'N'.
+001430*
+001440 77  WS-MODO-EXECUCAO            PIC X(01) VALUE ' '.
+001450 77  WS-RESPOSTA                 PIC X(01) VALUE ' '.
+001460 77  WS-QUOCIENTE                PIC S9(9)     VALUE 0.
+001470*
+001480 77  WS-TOTAL-REGS-LIDOS         PIC 9(08) COMP VALUE ZERO.
+001490 77  WS-REGS-DESDE-CKPT          PIC 9(08) COMP VALUE ZERO.
+001500 77  WS-INTERVALO-CKPT           PIC 9(08) COMP VALUE 10.
+001510 77  WS-REG-REINICIO             PIC 9(08) COMP VALUE ZERO.
+001520*
+001530 01  WS-DATA-HORA-ATUAL.
+001540     05  WS-DATA-ATUAL           PIC 9(08).
+001550     05  WS-HORA-ATUAL           PIC 9(08).
+001560*
+001570 LINKAGE SECTION.
+001580 01  LK-Num1                     PIC S9(7)V99.
+001590 01  LK-Operacao                 PIC X(01).
+001600 01  LK-Num2                     PIC S9(7)V99.
+001610 01  LK-Result                   PIC S9(7)V99.
+001611 01  LK-Valido                   PIC X(01).
+001620*
+001630*----------------------------------------------------------------*
+001640*  TELA DE CONFIRMACAO - ENTRADA DE DADOS DO MODO ENCADEADO      *
+001650*----------------------------------------------------------------*
+001660 SCREEN SECTION.
+001670 01  Tela.
+001680     02  Linha-1.
+001690         03  Col-1   PIC X(100) VALUE SPACES.
+001700     02  Linha-2.
+001710         03  Col-1   PIC X(100) VALUE SPACES.
+001720     02  Linha-3.
+001730         03  Col-1   PIC X(100) VALUE SPACES.
+001740     02  Linha-4.
+001750         03  Col-1   PIC X(100) VALUE SPACES.
+001760     02  BLANK SCREEN.
+001770     02  LINE 01 COL 01 VALUE
+001780         'CALCULADORA - CONFIRMACAO DOS DADOS'.
+001790     02  LINE 03 COL 01 PIC X(100) FROM Linha-1 OF Tela.
+001800     02  LINE 04 COL 01 PIC X(100) FROM Linha-2 OF Tela.
+001810     02  LINE 05 COL 01 PIC X(100) FROM Linha-3 OF Tela.
+001820     02  LINE 06 COL 01 PIC X(100) FROM Linha-4 OF Tela.
+001830     02  LINE 08 COL 01 VALUE 'Num1......: '.
+001840     02  LINE 08 COL 20 PIC ------9.99 USING Num1.
+001850     02  LINE 09 COL 01 VALUE 'Operacao..: '.
+001860     02  LINE 09 COL 20 PIC X USING Operacao.
+001870     02  LINE 10 COL 01 VALUE 'Num2......: '.
+001880     02  LINE 10 COL 20 PIC ------9.99 USING Num2.
+001890     02  LINE 12 COL 01 VALUE
+001900         'Confirma e calcula? (S/N): '.
+001910     02  LINE 12 COL 30 PIC X USING WS-RESPOSTA.
+001920*
+001930 PROCEDURE DIVISION.
+001940*
+001950*================================================================*
+001960*  0000-MAINLINE - PONTO DE ENTRADA PRINCIPAL (EXECUCAO DIRETA)  *
+001970*================================================================*
+001980 0000-MAINLINE.
+001990     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001995     IF WS-LOG-ABORTAR-SIM
+001996         GO TO 0000-MAINLINE-EXIT
+001997     END-IF.
+002000*
+002010     DISPLAY 'Calculadora - selecione o modo de execucao:'.
+002020     DISPLAY '  (1) Interativo encadeado (tela de confirmacao)'.
+002030     DISPLAY '  (2) Lote (arquivo de transacoes CALC-TRANS-FILE)'.
+002040     DISPLAY 'Opcao: ' WITH NO ADVANCING.
+002050     ACCEPT WS-MODO-EXECUCAO.
+002060*
+002070     EVALUATE WS-MODO-EXECUCAO
+002080         WHEN '1'
+002090             PERFORM 2000-MODO-INTERATIVO
+002100                 THRU 2000-MODO-INTERATIVO-EXIT
+002110         WHEN '2'
+002120             PERFORM 4000-MODO-LOTE
+002130                 THRU 4000-MODO-LOTE-EXIT
+002140         WHEN OTHER
+002150             DISPLAY 'Opcao invalida - encerrando.'
+002160     END-EVALUATE.
+002170*
+002180     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+002185 0000-MAINLINE-EXIT.
+002190     STOP RUN.
+002200*
+002210*----------------------------------------------------------------*
+002220*  1000-INICIALIZAR - ABRE A TRILHA DE AUDITORIA (TODOS OS MODOS)*
+002230*----------------------------------------------------------------*
+002240 1000-INICIALIZAR.
+002250     MOVE SPACES TO Tela.
+002260     OPEN EXTEND CALC-LOG-FILE.
+002270     IF WS-LOG-STATUS = '35'
+002280         OPEN OUTPUT CALC-LOG-FILE
+002290     END-IF.
+002295     IF WS-LOG-STATUS NOT = '00'
+002296         DISPLAY 'Erro ao abrir CALC-LOG-FILE - status '
+002297             WS-LOG-STATUS '. Execucao cancelada.'
+002298         SET WS-LOG-ABORTAR-SIM TO TRUE
+002299     END-IF.
+002300 1000-INICIALIZAR-EXIT.
+002310     EXIT.
+002320*
+002330*================================================================*
+002340*  MODO INTERATIVO ENCADEADO (2000-2499)                         *
+002350*================================================================*
+002360 2000-MODO-INTERATIVO.
+002370     MOVE 'S' TO WS-CONTINUA-SWITCH.
+002380     PERFORM 2100-PROCESSAR-ENCADEADO
+002390         THRU 2100-PROCESSAR-ENCADEADO-EXIT
+002400         UNTIL WS-CONTINUA-NAO.
+002410 2000-MODO-INTERATIVO-EXIT.
+002420     EXIT.
+002430*
+002440 2100-PROCESSAR-ENCADEADO.
+002450     PERFORM 2110-TELA-ENTRADA THRU 2110-TELA-ENTRADA-EXIT.
+002460     IF WS-CONTINUA-SIM
+002470         PERFORM 2200-VALIDAR-ENTRADA
+002480             THRU 2200-VALIDAR-ENTRADA-EXIT
+002490         PERFORM 2300-CALCULAR-RESULTADO
+002500             THRU 2300-CALCULAR-RESULTADO-EXIT
+002510         DISPLAY 'Resultado: ' Result
+002520         PERFORM 2400-REGISTRAR-LOG
+002530             THRU 2400-REGISTRAR-LOG-EXIT
+002535         IF WS-RESULT-OK
+002536             MOVE Result TO Num1
+002537         END-IF
+002550     END-IF.
+002560 2100-PROCESSAR-ENCADEADO-EXIT.
+002570     EXIT.
+002580*
+002590*----------------------------------------------------------------*
+002600*  2110-TELA-ENTRADA - MONTA E EXIBE A TELA DE CONFIRMACAO,      *
+002610*  PERMITINDO CORRIGIR Num1/Operacao/Num2 ANTES DE CALCULAR,     *
+002620*  SEM REDIGITAR TUDO.                                           *
+002630*----------------------------------------------------------------*
+002640 2110-TELA-ENTRADA.
+002650     MOVE 'Informe os dados abaixo e confirme.'
+002660         TO Col-1 OF Linha-1.
+002670     MOVE 'Use TAB para mover entre os campos.'
+002680         TO Col-1 OF Linha-2.
+002690     MOVE SPACES TO Col-1 OF Linha-3.
+002700     MOVE SPACES TO Col-1 OF Linha-4.
+002710     MOVE 'S' TO WS-RESPOSTA.
+002720     DISPLAY Tela.
+002730     ACCEPT Tela.
+002740     IF WS-RESPOSTA = 'N' OR WS-RESPOSTA = 'n'
+002750         MOVE 'N' TO WS-CONTINUA-SWITCH
+002760     END-IF.
+002770 2110-TELA-ENTRADA-EXIT.
+002780     EXIT.
+002790*
+002800*================================================================*
+002810*  CALCULO E VALIDACAO (2200-2399) - COMPARTILHADO POR TODOS     *
+002820*  OS MODOS E PELO PONTO DE ENTRADA DE SUB-ROTINA (9500).        *
+002830*================================================================*
+002840 2200-VALIDAR-ENTRADA.
+002850     MOVE 'Y' TO WS-RESULT-VALIDO.
+002860     EVALUATE TRUE
+002870         WHEN Operacao = '/' AND Num2 = 0
+002880             DISPLAY
+002890                 'Erro: divisao por zero - operacao rejeitada.'
+002900             MOVE 0 TO Result
+002910             MOVE 'N' TO WS-RESULT-VALIDO
+002920         WHEN Operacao = 'R' AND Num2 = 0
+002930             DISPLAY
+002940                 'Erro: resto por zero - operacao rejeitada.'
+002950             MOVE 0 TO Result
+002960             MOVE 'N' TO WS-RESULT-VALIDO
+002970         WHEN Operacao = 'P' AND Num2 = 0
+002980             DISPLAY
+002990                 'Erro: percentual sobre zero - operacao '
+003000                 'rejeitada.'
+003010             MOVE 0 TO Result
+003020             MOVE 'N' TO WS-RESULT-VALIDO
+003030         WHEN Operacao = '+' OR Operacao = '-'
+003040              OR Operacao = '*' OR Operacao = '/'
+003050              OR Operacao = 'R' OR Operacao = 'P'
+003060             CONTINUE
+003070         WHEN OTHER
+003080             DISPLAY 'Operacao invalida!'
+003090             MOVE 0 TO Result
+003100             MOVE 'N' TO WS-RESULT-VALIDO
+003110     END-EVALUATE.
+003120 2200-VALIDAR-ENTRADA-EXIT.
+003130     EXIT.
+003140*
+003150 2300-CALCULAR-RESULTADO.
+003160     IF WS-RESULT-ERRO
+003170         GO TO 2300-CALCULAR-RESULTADO-EXIT
+003180     END-IF.
+003190     EVALUATE Operacao
+003200         WHEN '+'
+003201             ADD Num1 TO Num2 GIVING Result
+003202                 ON SIZE ERROR
+003203                     PERFORM 2350-TRATAR-TRANSBORDO
+003204                         THRU 2350-TRATAR-TRANSBORDO-EXIT
+003205             END-ADD
+003210         WHEN '-'
+003211             SUBTRACT Num2 FROM Num1 GIVING Result
+003212                 ON SIZE ERROR
+003213                     PERFORM 2350-TRATAR-TRANSBORDO
+003214                         THRU 2350-TRATAR-TRANSBORDO-EXIT
+003215             END-SUBTRACT
+003220         WHEN '*'
+003221             MULTIPLY Num1 BY Num2 GIVING Result
+003222                 ON SIZE ERROR
+003223                     PERFORM 2350-TRATAR-TRANSBORDO
+003224                         THRU 2350-TRATAR-TRANSBORDO-EXIT
+003225             END-MULTIPLY
+003230         WHEN '/'
+003231             DIVIDE Num1 BY Num2 GIVING Result
+003232                 ON SIZE ERROR
+003233                     PERFORM 2350-TRATAR-TRANSBORDO
+003234                         THRU 2350-TRATAR-TRANSBORDO-EXIT
+003235             END-DIVIDE
+003240         WHEN 'R'
+003241             DIVIDE Num1 BY Num2 GIVING WS-QUOCIENTE
+003242                      REMAINDER Result
+003243                 ON SIZE ERROR
+003244                     PERFORM 2350-TRATAR-TRANSBORDO
+003245                         THRU 2350-TRATAR-TRANSBORDO-EXIT
+003246             END-DIVIDE
+003250         WHEN 'P'
+003251             COMPUTE Result ROUNDED = (Num1 / Num2) * 100
+003252                 ON SIZE ERROR
+003253                     PERFORM 2350-TRATAR-TRANSBORDO
+003254                         THRU 2350-TRATAR-TRANSBORDO-EXIT
+003255             END-COMPUTE
+003290     END-EVALUATE.
+003300 2300-CALCULAR-RESULTADO-EXIT.
+003310     EXIT.
+003320*
+003321*----------------------------------------------------------------*
+003322*  2350-TRATAR-TRANSBORDO - O RESULTADO VERDADEIRO NAO CABE NO   *
+003323*  CAMPO Result (ON SIZE ERROR); REJEITA O CALCULO EM VEZ DE     *
+003324*  DEIXAR PASSAR UM VALOR TRUNCADO/ERRADO.                       *
+003325*----------------------------------------------------------------*
+003326 2350-TRATAR-TRANSBORDO.
+003327     DISPLAY 'Erro: resultado excede a capacidade do campo - '
+003328         'operacao rejeitada.'.
+003329     MOVE 0 TO Result.
+003330     MOVE 'N' TO WS-RESULT-VALIDO.
+003331 2350-TRATAR-TRANSBORDO-EXIT.
+003332     EXIT.
+003333*
+003330*----------------------------------------------------------------*
+003340*  2400-REGISTRAR-LOG - GRAVA A TRILHA DE AUDITORIA EM           *
+003350*  CALC-LOG-FILE PARA O CALCULO QUE ACABOU DE SER EXECUTADO.     *
+003360*----------------------------------------------------------------*
+003370 2400-REGISTRAR-LOG.
+003380     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+003390     ACCEPT WS-HORA-ATUAL FROM TIME.
+003400     MOVE WS-DATA-ATUAL TO CLR-DATA.
+003410     MOVE WS-HORA-ATUAL TO CLR-HORA.
+003420     MOVE Num1          TO CLR-NUM1.
+003430     MOVE Operacao      TO CLR-OPERACAO.
+003440     MOVE Num2          TO CLR-NUM2.
+003450     MOVE Result        TO CLR-RESULT.
+003460     MOVE WS-RESULT-VALIDO TO CLR-VALIDO.
+003470     WRITE CALC-LOG-RECORD.
+003480 2400-REGISTRAR-LOG-EXIT.
+003490     EXIT.
+003500*
+003510*================================================================*
+003520*  MODO DE LOTE (4000-4999)                                      *
+003530*================================================================*
+003540 4000-MODO-LOTE.
+003550     PERFORM 4050-ABRIR-ARQUIVOS-LOTE
+003560         THRU 4050-ABRIR-ARQUIVOS-LOTE-EXIT.
+003561     IF WS-LOTE-ABORTAR-SIM
+003562         GO TO 4000-MODO-LOTE-EXIT
+003563     END-IF.
+003570     PERFORM 4100-RETOMAR-CHECKPOINT
+003580         THRU 4100-RETOMAR-CHECKPOINT-EXIT.
+003590     PERFORM 4200-LER-TRANSACAO THRU 4200-LER-TRANSACAO-EXIT.
+003600     PERFORM 4160-IGNORAR-REGISTRO-PROCESSADO
+003610         THRU 4160-IGNORAR-REGISTRO-PROCESSADO-EXIT
+003620         UNTIL WS-EOF-SIM
+003630            OR WS-TOTAL-REGS-LIDOS > WS-REG-REINICIO.
+003640     PERFORM 4300-PROCESSAR-TRANSACAO
+003650         THRU 4300-PROCESSAR-TRANSACAO-EXIT
+003660         UNTIL WS-EOF-SIM.
+003670     PERFORM 4900-FECHAR-ARQUIVOS-LOTE
+003680         THRU 4900-FECHAR-ARQUIVOS-LOTE-EXIT.
+003690 4000-MODO-LOTE-EXIT.
+003700     EXIT.
+003710*
+003720 4050-ABRIR-ARQUIVOS-LOTE.
+003730     MOVE 'N' TO WS-EOF-SWITCH.
+003731     MOVE 'N' TO WS-LOTE-ABORTAR-SWITCH.
+003740     OPEN INPUT  CALC-TRANS-FILE.
+003741     IF WS-TRANS-STATUS NOT = '00'
+003742         DISPLAY 'Erro ao abrir CALC-TRANS-FILE - status '
+003743             WS-TRANS-STATUS '. Lote cancelado.'
+003744         SET WS-LOTE-ABORTAR-SIM TO TRUE
+003745         GO TO 4050-ABRIR-ARQUIVOS-LOTE-EXIT
+003746     END-IF.
+003750     OPEN OUTPUT CALC-OUT-FILE.
+003751     IF WS-OUT-STATUS NOT = '00'
+003752         DISPLAY 'Erro ao abrir CALC-OUT-FILE - status '
+003753             WS-OUT-STATUS '. Lote cancelado.'
+003754         SET WS-LOTE-ABORTAR-SIM TO TRUE
+003755         CLOSE CALC-TRANS-FILE
+003756     END-IF.
+003760 4050-ABRIR-ARQUIVOS-LOTE-EXIT.
+003770     EXIT.
+003780*
+003790*----------------------------------------------------------------*
+003800*  4100-RETOMAR-CHECKPOINT - LE O ULTIMO REGISTRO CONFIRMADO DA  *
+003810*  EXECUCAO ANTERIOR (SE HOUVER) PARA PULAR O QUE JA FOI         *
+003820*  PROCESSADO E GRAVADO EM CALC-LOG, EVITANDO REPROCESSAR TUDO   *
+003830*  APOS UM ABEND.                                                *
+003840*----------------------------------------------------------------*
+003850 4100-RETOMAR-CHECKPOINT.
+003860     MOVE ZERO TO WS-REG-REINICIO.
+003870     MOVE ZERO TO WS-TOTAL-REGS-LIDOS.
+003880     MOVE ZERO TO WS-REGS-DESDE-CKPT.
+003890     OPEN INPUT CALC-CKPT-FILE.
+003900     IF WS-CKPT-STATUS = '00'
+003910         READ CALC-CKPT-FILE
+003920             AT END
+003930                 CONTINUE
+003940             NOT AT END
+003950                 MOVE CCR-ULTIMO-REG TO WS-REG-REINICIO
+003960         END-READ
+003970         CLOSE CALC-CKPT-FILE
+003980     END-IF.
+003990     IF WS-REG-REINICIO > ZERO
+004000         DISPLAY 'Retomando apos o registro '
+004010             WS-REG-REINICIO ' (checkpoint anterior).'
+004020     END-IF.
+004030 4100-RETOMAR-CHECKPOINT-EXIT.
+004040     EXIT.
+004050*
+004060 4160-IGNORAR-REGISTRO-PROCESSADO.
+004070     PERFORM 4200-LER-TRANSACAO THRU 4200-LER-TRANSACAO-EXIT.
+004080 4160-IGNORAR-REGISTRO-PROCESSADO-EXIT.
+004090     EXIT.
+004100*
+004110 4200-LER-TRANSACAO.
+004120     READ CALC-TRANS-FILE
+004130         AT END
+004140             SET WS-EOF-SIM TO TRUE
+004150         NOT AT END
+004160             ADD 1 TO WS-TOTAL-REGS-LIDOS
+004170     END-READ.
+004180 4200-LER-TRANSACAO-EXIT.
+004190     EXIT.
+004200*
+004210 4300-PROCESSAR-TRANSACAO.
+004220     MOVE CTR-NUM1     TO Num1.
+004230     MOVE CTR-OPERACAO TO Operacao.
+004240     MOVE CTR-NUM2     TO Num2.
+004250     PERFORM 2200-VALIDAR-ENTRADA
+004260         THRU 2200-VALIDAR-ENTRADA-EXIT.
+004270     PERFORM 2300-CALCULAR-RESULTADO
+004280         THRU 2300-CALCULAR-RESULTADO-EXIT.
+004290     PERFORM 4350-GRAVAR-SAIDA THRU 4350-GRAVAR-SAIDA-EXIT.
+004300     PERFORM 2400-REGISTRAR-LOG THRU 2400-REGISTRAR-LOG-EXIT.
+004310     PERFORM 4400-ATUALIZAR-CHECKPOINT
+004320         THRU 4400-ATUALIZAR-CHECKPOINT-EXIT.
+004330     PERFORM 4200-LER-TRANSACAO THRU 4200-LER-TRANSACAO-EXIT.
+004340 4300-PROCESSAR-TRANSACAO-EXIT.
+004350     EXIT.
+004360*
+004370 4350-GRAVAR-SAIDA.
+004380     MOVE Num1     TO COR-NUM1.
+004390     MOVE Operacao TO COR-OPERACAO.
+004400     MOVE Num2     TO COR-NUM2.
+004410     MOVE Result   TO COR-RESULT.
+004420     IF WS-RESULT-OK
+004430         MOVE 'OK'                TO COR-STATUS
+004440     ELSE
+004450         MOVE 'OPERACAO REJEITADA' TO COR-STATUS
+004460     END-IF.
+004470     WRITE CALC-OUT-RECORD.
+004480 4350-GRAVAR-SAIDA-EXIT.
+004490     EXIT.
+004500*
+004510*----------------------------------------------------------------*
+004520*  4400-ATUALIZAR-CHECKPOINT - GRAVA A POSICAO ATUAL A CADA      *
+004530*  WS-INTERVALO-CKPT REGISTROS PROCESSADOS.                      *
+004540*----------------------------------------------------------------*
+004550 4400-ATUALIZAR-CHECKPOINT.
+004560     ADD 1 TO WS-REGS-DESDE-CKPT.
+004570     IF WS-REGS-DESDE-CKPT >= WS-INTERVALO-CKPT
+004580         PERFORM 4450-GRAVAR-CHECKPOINT
+004590             THRU 4450-GRAVAR-CHECKPOINT-EXIT
+004600         MOVE ZERO TO WS-REGS-DESDE-CKPT
+004610     END-IF.
+004620 4400-ATUALIZAR-CHECKPOINT-EXIT.
+004630     EXIT.
+004640*
+004650 4450-GRAVAR-CHECKPOINT.
+004660     MOVE WS-TOTAL-REGS-LIDOS TO CCR-ULTIMO-REG.
+004670     OPEN OUTPUT CALC-CKPT-FILE.
+004675     IF WS-CKPT-STATUS NOT = '00'
+004676         DISPLAY 'Erro ao abrir CALC-CKPT-FILE - status '
+004677             WS-CKPT-STATUS '. Checkpoint nao foi gravado.'
+004678         GO TO 4450-GRAVAR-CHECKPOINT-EXIT
+004679     END-IF.
+004680     WRITE CALC-CKPT-RECORD.
+004690     CLOSE CALC-CKPT-FILE.
+004700 4450-GRAVAR-CHECKPOINT-EXIT.
+004710     EXIT.
+004720*
+004730*----------------------------------------------------------------*
+004740*  4900-FECHAR-ARQUIVOS-LOTE - AO TERMINAR O ARQUIVO COM SUCESSO *
+004750*  (SEM ABEND), O CHECKPOINT E ZERADO PARA QUE A PROXIMA         *
+004760*  EXECUCAO DE UM NOVO CALC-TRANS-FILE COMECE DO INICIO.         *
+004770*----------------------------------------------------------------*
+004780 4900-FECHAR-ARQUIVOS-LOTE.
+004790     MOVE ZERO TO CCR-ULTIMO-REG.
+004800     OPEN OUTPUT CALC-CKPT-FILE.
+004801     IF WS-CKPT-STATUS = '00'
+004802         WRITE CALC-CKPT-RECORD
+004803         CLOSE CALC-CKPT-FILE
+004804     ELSE
+004805         DISPLAY 'Erro ao abrir CALC-CKPT-FILE - status '
+004806             WS-CKPT-STATUS '. Checkpoint nao foi zerado.'
+004807     END-IF.
+004830     CLOSE CALC-TRANS-FILE.
+004840     CLOSE CALC-OUT-FILE.
+004850     DISPLAY WS-TOTAL-REGS-LIDOS
+004860         ' transacao(oes) processada(s) - ver CALC-OUT-FILE.'.
+004870 4900-FECHAR-ARQUIVOS-LOTE-EXIT.
+004880     EXIT.
+004890*
+004900*----------------------------------------------------------------*
+004910*  9000-FINALIZAR - FECHA A TRILHA DE AUDITORIA                  *
+004920*----------------------------------------------------------------*
+004930 9000-FINALIZAR.
+004940     CLOSE CALC-LOG-FILE.
+004950 9000-FINALIZAR-EXIT.
+004960     EXIT.
+004970*
+004980*================================================================*
+004990*  9500-ENTRADA-SUBROTINA - PONTO DE ENTRADA ADICIONAL PARA      *
+005000*  CHAMADA POR OUTROS PROGRAMAS (CALL 'CALCULADORA-CALC' USING   *
+005010*  Num1 Operacao Num2 Result Valido). O GnuCOBOL nao permite que *
+005020*  a DIVISAO DE PROCEDIMENTO principal de um programa executavel *
+005030*  declare USING, por isso o ponto de entrada de sub-rotina e    *
+005040*  um ENTRY separado que reaproveita os mesmos paragrafos de     *
+005050*  validacao e calculo usados pelos modos interativo e de lote.  *
+005055*  Tambem grava em CALC-LOG-FILE, como os demais modos, para que *
+005056*  chamadas feitas por outros programas fiquem na mesma trilha   *
+005057*  de auditoria; LK-Valido devolve 'Y'/'N' para o chamador       *
+005058*  distinguir um resultado zero legitimo de um calculo rejeitado.*
+005060*----------------------------------------------------------------*
+005070 9500-ENTRADA-SUBROTINA.
+005080 ENTRY 'CALCULADORA-CALC' USING LK-Num1 LK-Operacao
+005090         LK-Num2 LK-Result LK-Valido.
+005100     MOVE LK-Num1     TO Num1.
+005110     MOVE LK-Operacao TO Operacao.
+005120     MOVE LK-Num2     TO Num2.
+005130     PERFORM 2200-VALIDAR-ENTRADA
+005140         THRU 2200-VALIDAR-ENTRADA-EXIT.
+005150     PERFORM 2300-CALCULAR-RESULTADO
+005160         THRU 2300-CALCULAR-RESULTADO-EXIT.
+005165     OPEN EXTEND CALC-LOG-FILE.
+005166     IF WS-LOG-STATUS = '35'
+005167         OPEN OUTPUT CALC-LOG-FILE
+005168     END-IF.
+005169     IF WS-LOG-STATUS = '00'
+005170         PERFORM 2400-REGISTRAR-LOG THRU 2400-REGISTRAR-LOG-EXIT
+005171         CLOSE CALC-LOG-FILE
+005172     ELSE
+005173         DISPLAY 'Erro ao abrir CALC-LOG-FILE - status '
+005174             WS-LOG-STATUS '. Calculo nao foi registrado.'
+005175     END-IF.
+005176     MOVE Result           TO LK-Result.
+005177     MOVE WS-RESULT-VALIDO TO LK-Valido.
+005180     GOBACK.
+005190 9500-ENTRADA-SUBROTINA-EXIT.
+005200     EXIT.
